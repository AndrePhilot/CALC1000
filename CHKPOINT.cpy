@@ -0,0 +1,32 @@
+      *
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            RECORD LAYOUT FOR THE BATCH RESTART
+      *                    CHECKPOINT FILE. HOLDS THE KEY OF THE LAST
+      *                    SALES-TRANSACTIONS RECORD POSTED TO THE
+      *                    TAX-RESULTS AND GL EXTRACT FILES, PLUS THE
+      *                    RUNNING TOTALS AS OF THAT RECORD, SO A
+      *                    RERUN AFTER AN ABEND CAN SKIP PAST WORK
+      *                    ALREADY POSTED INSTEAD OF DOUBLE-POSTING.
+      *                    CK-RUN-COMPLETE-FLAG DISTINGUISHES A
+      *                    CHECKPOINT LEFT BY A RUN THAT REACHED
+      *                    NORMAL END OF FILE ("Y") FROM ONE LEFT BY A
+      *                    RUN THAT WAS STILL IN PROGRESS ("N") - A
+      *                    RERUN ON THE SAME DATE ONLY SKIPS FORWARD
+      *                    TO THE CHECKPOINT WHEN THE PRIOR RUN NEVER
+      *                    FINISHED.  CK-GL-POSTED-FLAG IS TRACKED
+      *                    SEPARATELY FROM CK-RUN-COMPLETE-FLAG - ALL
+      *                    RECORDS CAN BE POSTED TO TAXOUT/AUDITLOG
+      *                    WHILE THE GL EXTRACT ITSELF STILL FAILS TO
+      *                    WRITE, AND A RERUN MUST RETRY THE GL
+      *                    EXTRACT IN THAT CASE RATHER THAN TREATING
+      *                    THE DAY AS FULLY POSTED.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CK-RUN-DATE                PIC 9(8).
+           05  CK-LAST-INVOICE-NUMBER     PIC X(10).
+           05  CK-RECORDS-PROCESSED       PIC 9(7).
+           05  CK-RUNNING-SALES-AMOUNT    PIC 9(9)V99.
+           05  CK-RUNNING-SALES-TAX       PIC 9(9)V99.
+           05  CK-RUN-COMPLETE-FLAG       PIC X.
+           05  CK-GL-POSTED-FLAG          PIC X.
