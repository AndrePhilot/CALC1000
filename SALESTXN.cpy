@@ -0,0 +1,16 @@
+      *
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            RECORD LAYOUT FOR THE SALES-TRANSACTIONS
+      *                    FILE READ BY THE BATCH SALES TAX PROGRAMS.
+      *                    ONE RECORD PER REGISTER SALE.
+      *
+       01  SALES-TRANSACTION-RECORD.
+           05  ST-INVOICE-NUMBER          PIC X(10).
+           05  ST-TRANSACTION-DATE        PIC 9(8).
+           05  ST-SALES-AMOUNT            PIC 9(5)V99.
+           05  ST-STATE-CODE              PIC X(2).
+           05  ST-COUNTY-CODE             PIC X(3).
+           05  ST-CITY-CODE               PIC X(3).
+           05  ST-CATEGORY-CODE           PIC X(4).
+           05  FILLER                     PIC X(20).
