@@ -0,0 +1,15 @@
+      *
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            RECORD LAYOUT FOR THE GENERAL LEDGER
+      *                    EXTRACT FILE PICKED UP BY THE ACCOUNTING
+      *                    SYSTEM'S GL INTERFACE TO POST THE SALES
+      *                    TAX LIABILITY FOR A RUN.
+      *
+       01  GL-EXTRACT-RECORD.
+           05  GL-RUN-DATE                PIC 9(8).
+           05  GL-PROGRAM-ID              PIC X(8).
+           05  GL-TOTAL-SALES-AMOUNT      PIC 9(9)V99.
+           05  GL-TOTAL-SALES-TAX         PIC 9(9)V99.
+           05  GL-TRANSACTION-COUNT       PIC 9(7).
+           05  FILLER                     PIC X(20).
