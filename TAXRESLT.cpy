@@ -0,0 +1,19 @@
+      *
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            RECORD LAYOUT FOR THE TAX-RESULTS FILE
+      *                    WRITTEN BY THE BATCH SALES TAX PROGRAM.
+      *                    CARRIES THE MULTI-TIER TAX BREAKDOWN FOR
+      *                    EACH SALES-TRANSACTIONS RECORD PROCESSED.
+      *
+       01  TAX-RESULT-RECORD.
+           05  TR-INVOICE-NUMBER          PIC X(10).
+           05  TR-TRANSACTION-DATE        PIC 9(8).
+           05  TR-SALES-AMOUNT            PIC 9(5)V99.
+           05  TR-STATE-TAX               PIC 9(5)V99.
+           05  TR-COUNTY-TAX              PIC 9(5)V99.
+           05  TR-CITY-TAX                PIC 9(5)V99.
+           05  TR-OVERRIDE-TAX            PIC 9(5)V99.
+           05  TR-SALES-TAX               PIC 9(5)V99.
+           05  TR-EXEMPT-FLAG             PIC X.
+           05  TR-RETURN-CODE             PIC 9(2).
