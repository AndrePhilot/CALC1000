@@ -7,19 +7,138 @@
       *                    DESIGNED TO ILLUSTRATE THE USE OF COBOL.
       *                    IT CALCULATES THE SALES TAX ON AN AMOUNT
       *                    THAT HAS BEEN ENTERED BY THE USER.
+      *
+      *MODIFICATION-LOG.
+      *  AUGUST 08, 2026 - VALIDATE THE ENTERED AMOUNT, COMPUTE A
+      *                     STATE/COUNTY/CITY TAX BREAKDOWN FROM
+      *                     TAXCALC INSTEAD OF THE HARDCODED RATE,
+      *                     ACCUMULATE AND DISPLAY AN END-OF-SESSION
+      *                     SUMMARY, WRITE EACH CALCULATION TO THE
+      *                     AUDIT LOG, AND WRITE A GL EXTRACT RECORD
+      *                     AT END OF SESSION.
+      *  AUGUST 08, 2026 - VALIDATE THE ENTERED AMOUNT AS RAW TEXT
+      *                     WITH TEST-NUMVAL BEFORE CONVERTING IT,
+      *                     SO A NON-NUMERIC ENTRY IS REJECTED AND
+      *                     RE-PROMPTED INSTEAD OF BEING TAKEN AS
+      *                     ZERO (WHICH LOOKED LIKE THE OPERATOR HAD
+      *                     PRESSED 0 TO EXIT).  DISPLAY A CATEGORY
+      *                     OVERRIDE TAX SEPARATELY FROM STATE TAX.
+      *  AUGUST 08, 2026 - MOVE THE STATE/COUNTY/CITY/OVERRIDE TAX
+      *                     AMOUNTS INTO EDITED DISPLAY FIELDS BEFORE
+      *                     DISPLAYING THEM SO THE DECIMAL POINT
+      *                     SHOWS, INSTEAD OF DISPLAYING THE
+      *                     UNEDITED WORKING FIELDS DIRECTLY.
+      *  AUGUST 08, 2026 - TREAT A TAXCALC RETURN CODE OF 8 (RATE
+      *                     TABLES UNAVAILABLE) AS FATAL - PRINT THE
+      *                     SUMMARY EARNED SO FAR, SKIP THE GL
+      *                     EXTRACT, AND END WITH A NONZERO RETURN
+      *                     CODE INSTEAD OF CONTINUING TO PROMPT.
+      *  AUGUST 08, 2026 - WIDEN THE SUMMARY REPORT'S EDITED DISPLAY
+      *                     FIELDS TO MATCH THE SIZE OF THE TOTALS
+      *                     THEY DISPLAY, SINCE A NUMERIC-TO-EDITED
+      *                     MOVE SILENTLY TRUNCATES FROM THE HIGH-
+      *                     ORDER END INSTEAD OF FLAGGING AN
+      *                     OVERFLOW.  CHECK FILE STATUS AFTER THE
+      *                     AUDIT LOG AND GL EXTRACT OPENS INSTEAD OF
+      *                     ONLY HANDLING THE "35" FIRST-WRITE CASE,
+      *                     SO A GENUINE OPEN FAILURE IS REPORTED
+      *                     AND TREATED AS FATAL RATHER THAN FALLING
+      *                     THROUGH TO A WRITE AGAINST A FILE THAT
+      *                     WAS NEVER OPENED.
+      *  AUGUST 08, 2026 - WIDEN SALES-TAX AND THE PER-TIER
+      *                     STATE/COUNTY/CITY/OVERRIDE EDITED DISPLAY
+      *                     FIELDS FROM PIC Z,ZZZ.99 TO PIC ZZ,ZZZ.99
+      *                     TO MATCH THE PIC 9(5)V99 WORKING FIELDS
+      *                     THEY DISPLAY - THE SAME HIGH-ORDER
+      *                     TRUNCATION THE SUMMARY REPORT FIELDS HAD
+      *                     BEFORE THEY WERE WIDENED.
+      *  AUGUST 08, 2026 - WS-SALES-AMOUNT-EDIT WAS PIC S9(7)V99,
+      *                     NARROWER THAN THE 10-BYTE RAW ENTRY IT IS
+      *                     NUMVAL'D FROM, SO AN OVERSIZED ENTRY COULD
+      *                     BE TRUNCATED FROM THE HIGH-ORDER END BEFORE
+      *                     THE 99999.99 LIMIT CHECK EVER SAW THE REAL
+      *                     VALUE, LETTING IT WRAP INTO SOMETHING THAT
+      *                     PASSED.  WIDENED TO PIC S9(10)V99 TO COVER
+      *                     EVERYTHING THE RAW FIELD CAN HOLD.  A
+      *                     CLOSED OR REDIRECTED INPUT STREAM LEFT
+      *                     150-ACCEPT-AND-VALIDATE-AMOUNT SPINNING
+      *                     FOREVER RE-DISPLAYING "INVALID ENTRY"
+      *                     SINCE ACCEPT DOESN'T BLOCK OR RAISE AN
+      *                     EXCEPTION AT END OF FILE - IT JUST LEAVES
+      *                     THE FIELD UNCHANGED.  A RUN OF MORE THAN
+      *                     25 CONSECUTIVE INVALID ENTRIES IS NOW
+      *                     TREATED AS THE OPERATOR HAVING PRESSED 0
+      *                     TO EXIT, SINCE THERE IS NO WAY TO TELL A
+      *                     CLOSED INPUT STREAM APART FROM A CONFUSED
+      *                     OPERATOR FROM HERE.
+      *
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-EXTRACT-STATUS.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+      *
+       FD  GL-EXTRACT-FILE.
+       COPY GLEXTRT.
       *
        WORKING-STORAGE SECTION.
       *
        77  END-OF-SESSION-SWITCH  PIC X         VALUE "N".
        77  SALES-AMOUNT           PIC 9(5)V99.
-       77  SALES-TAX              PIC Z,ZZZ.99.
+       77  SALES-TAX              PIC ZZ,ZZZ.99.
+      *
+       77  WS-STATE-TAX           PIC 9(5)V99.
+       77  WS-COUNTY-TAX          PIC 9(5)V99.
+       77  WS-CITY-TAX            PIC 9(5)V99.
+       77  WS-OVERRIDE-TAX        PIC 9(5)V99.
+       77  WS-SALES-TAX-AMOUNT    PIC 9(5)V99.
+       77  WS-EXEMPT-FLAG         PIC X.
+       77  WS-RETURN-CODE         PIC 9(2).
+       77  WS-STATE-CODE          PIC X(2).
+       77  WS-COUNTY-CODE         PIC X(3).
+       77  WS-CITY-CODE           PIC X(3).
+       77  WS-CATEGORY-CODE       PIC X(4).
+       77  WS-TRANSACTION-DATE    PIC 9(8).
+       77  WS-OPERATOR-ID         PIC X(8)      VALUE "CLERK01".
+       77  WS-TERMINAL-ID         PIC X(8)      VALUE "TERM01".
+       77  WS-TIMESTAMP           PIC X(21).
+      *
+       77  WS-SALES-AMOUNT-RAW    PIC X(10)     VALUE SPACES.
+       77  WS-NUMVAL-TEST-RESULT  PIC S9(4)     VALUE ZERO.
+       77  WS-SALES-AMOUNT-EDIT   PIC S9(10)V99 SIGN LEADING SEPARATE
+                                                VALUE ZERO.
+       77  WS-AMOUNT-VALID-SWITCH PIC X         VALUE "N".
+       77  WS-CONSECUTIVE-INVALID PIC 9(4)      VALUE ZERO.
+      *
+       77  WS-AUDIT-LOG-STATUS    PIC X(2)      VALUE "00".
+       77  WS-GL-EXTRACT-STATUS   PIC X(2)      VALUE "00".
+       77  WS-FATAL-ERROR         PIC X         VALUE "N".
+      *
+       77  WS-TOTAL-SALES-AMOUNT  PIC 9(9)V99   VALUE ZERO.
+       77  WS-TOTAL-SALES-TAX     PIC 9(9)V99   VALUE ZERO.
+       77  WS-TRANSACTION-COUNT   PIC 9(7)      VALUE ZERO.
+      *
+       77  WS-DISPLAY-TOTAL-AMT   PIC Z,ZZZ,ZZZ,ZZZ.99.
+       77  WS-DISPLAY-TOTAL-TAX   PIC Z,ZZZ,ZZZ,ZZZ.99.
+       77  WS-DISPLAY-COUNT       PIC Z,ZZZ,ZZ9.
+      *
+       77  WS-DISPLAY-STATE-TAX   PIC ZZ,ZZZ.99.
+       77  WS-DISPLAY-COUNTY-TAX  PIC ZZ,ZZZ.99.
+       77  WS-DISPLAY-CITY-TAX    PIC ZZ,ZZZ.99.
+       77  WS-DISPLAY-OVER-TAX    PIC ZZ,ZZZ.99.
       *
        PROCEDURE DIVISION.
       *
@@ -27,7 +146,17 @@
       *
            PERFORM 100-CALCULATE-ONE-SALES-TAX
             UNTIL END-OF-SESSION-SWITCH = "Y".
-           DISPLAY "END OF SESSION.".
+           PERFORM 500-PRINT-SUMMARY-REPORT.
+           IF WS-FATAL-ERROR = "N"
+               PERFORM 600-WRITE-GL-EXTRACT
+           END-IF.
+           IF WS-FATAL-ERROR = "Y"
+               DISPLAY "END OF SESSION - TERMINATED DUE TO A FATAL "
+                   "ERROR."
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "END OF SESSION."
+           END-IF.
            STOP RUN.
       *
        100-CALCULATE-ONE-SALES-TAX.
@@ -35,10 +164,177 @@
            DISPLAY "------------".
            DISPLAY "PRESS 0 AND ENTER TO EXIT THE PROGRAM.".
            DISPLAY "OTHERWISE, ENTER THE SALES AMOUNT.".
-           ACCEPT SALES-AMOUNT.
+           PERFORM 150-ACCEPT-AND-VALIDATE-AMOUNT.
            IF SALES-AMOUNT = ZERO
-            MOVE "Y" TO END-OF-SESSION-SWITCH
+               MOVE "Y" TO END-OF-SESSION-SWITCH
+           ELSE
+               DISPLAY "ENTER THE STATE CODE (2 CHARACTERS)."
+               ACCEPT WS-STATE-CODE
+               DISPLAY "ENTER THE COUNTY CODE (3 CHARACTERS)."
+               ACCEPT WS-COUNTY-CODE
+               DISPLAY "ENTER THE CITY CODE (3 CHARACTERS, OR "
+               DISPLAY "SPACES IF NOT APPLICABLE)."
+               ACCEPT WS-CITY-CODE
+               DISPLAY "ENTER THE CATEGORY CODE (4 CHARACTERS, "
+               DISPLAY "OR SPACES FOR STANDARD TAXABLE SALES)."
+               ACCEPT WS-CATEGORY-CODE
+               ACCEPT WS-TRANSACTION-DATE FROM DATE YYYYMMDD
+               CALL "TAXCALC" USING WS-TRANSACTION-DATE SALES-AMOUNT
+                   WS-STATE-CODE WS-COUNTY-CODE WS-CITY-CODE
+                   WS-CATEGORY-CODE WS-STATE-TAX WS-COUNTY-TAX
+                   WS-CITY-TAX WS-OVERRIDE-TAX WS-SALES-TAX-AMOUNT
+                   WS-EXEMPT-FLAG WS-RETURN-CODE
+               END-CALL
+               IF WS-RETURN-CODE = 8
+                   DISPLAY "SALES TAX RATE TABLES ARE UNAVAILABLE - "
+                       "UNABLE TO CONTINUE."
+                   MOVE "Y" TO WS-FATAL-ERROR
+                   MOVE "Y" TO END-OF-SESSION-SWITCH
+               ELSE
+                   MOVE WS-SALES-TAX-AMOUNT TO SALES-TAX
+                   IF WS-RETURN-CODE NOT = ZERO
+                       DISPLAY "NO TAX RATE ON FILE FOR THAT "
+                           "JURISDICTION - SALES TAX SET TO ZERO."
+                   END-IF
+                   IF WS-EXEMPT-FLAG = "Y"
+                       DISPLAY "THIS CATEGORY IS TAX EXEMPT."
+                   ELSE
+                       IF WS-OVERRIDE-TAX NOT = ZERO
+                           MOVE WS-OVERRIDE-TAX TO
+                               WS-DISPLAY-OVER-TAX
+                           DISPLAY "CATEGORY OVERRIDE TAX IS "
+                               WS-DISPLAY-OVER-TAX "."
+                       ELSE
+                           MOVE WS-STATE-TAX TO WS-DISPLAY-STATE-TAX
+                           MOVE WS-COUNTY-TAX TO
+                               WS-DISPLAY-COUNTY-TAX
+                           MOVE WS-CITY-TAX TO WS-DISPLAY-CITY-TAX
+                           DISPLAY "STATE TAX IS "
+                               WS-DISPLAY-STATE-TAX "."
+                           DISPLAY "COUNTY TAX IS "
+                               WS-DISPLAY-COUNTY-TAX "."
+                           DISPLAY "CITY TAX IS " WS-DISPLAY-CITY-TAX
+                               "."
+                       END-IF
+                   END-IF
+                   DISPLAY "THE SALES TAX IS " SALES-TAX "."
+                   ADD SALES-AMOUNT TO WS-TOTAL-SALES-AMOUNT
+                   ADD WS-SALES-TAX-AMOUNT TO WS-TOTAL-SALES-TAX
+                   ADD 1 TO WS-TRANSACTION-COUNT
+                   PERFORM 400-WRITE-AUDIT-LOG-RECORD
+               END-IF
+           END-IF.
+      *
+       150-ACCEPT-AND-VALIDATE-AMOUNT.
+      *
+           MOVE "N" TO WS-AMOUNT-VALID-SWITCH.
+           MOVE ZERO TO WS-CONSECUTIVE-INVALID.
+           PERFORM UNTIL WS-AMOUNT-VALID-SWITCH = "Y"
+               MOVE SPACES TO WS-SALES-AMOUNT-RAW
+               ACCEPT WS-SALES-AMOUNT-RAW
+               MOVE FUNCTION TEST-NUMVAL(WS-SALES-AMOUNT-RAW) TO
+                   WS-NUMVAL-TEST-RESULT
+               IF WS-NUMVAL-TEST-RESULT NOT = ZERO
+                   ADD 1 TO WS-CONSECUTIVE-INVALID
+                   DISPLAY "INVALID ENTRY - ENTER NUMERIC DIGITS "
+                       "ONLY."
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-SALES-AMOUNT-RAW) TO
+                       WS-SALES-AMOUNT-EDIT
+                   IF WS-SALES-AMOUNT-EDIT < ZERO
+                       ADD 1 TO WS-CONSECUTIVE-INVALID
+                       DISPLAY "INVALID ENTRY - THE SALES AMOUNT "
+                           "CANNOT BE NEGATIVE."
+                   ELSE
+                       IF WS-SALES-AMOUNT-EDIT > 99999.99
+                           ADD 1 TO WS-CONSECUTIVE-INVALID
+                           DISPLAY "INVALID ENTRY - THE SALES "
+                               "AMOUNT CANNOT EXCEED 99999.99."
+                       ELSE
+                           MOVE WS-SALES-AMOUNT-EDIT TO SALES-AMOUNT
+                           MOVE "Y" TO WS-AMOUNT-VALID-SWITCH
+                       END-IF
+                   END-IF
+               END-IF
+      *
+      *        AN INPUT STREAM THAT HAS REACHED END OF FILE (CLOSED
+      *        OR REDIRECTED FROM AN EXHAUSTED SOURCE) LEAVES THIS
+      *        FIELD UNCHANGED ON EVERY ACCEPT RATHER THAN BLOCKING
+      *        FOR AN OPERATOR, SO WITHOUT THIS CHECK THE LOOP ABOVE
+      *        WOULD SPIN FOREVER RE-DISPLAYING "INVALID ENTRY" AT
+      *        MACHINE SPEED.  TREAT A LONG RUN OF CONSECUTIVE
+      *        INVALID ENTRIES THE SAME AS THE OPERATOR PRESSING 0 TO
+      *        EXIT, SINCE THERE IS NO REASONABLE WAY TO TELL THE TWO
+      *        APART FROM HERE.
+      *
+               IF WS-CONSECUTIVE-INVALID > 25
+                   DISPLAY "NO VALID ENTRY RECEIVED - ENDING THE "
+                       "SESSION."
+                   MOVE ZERO TO SALES-AMOUNT
+                   MOVE "Y" TO WS-AMOUNT-VALID-SWITCH
+               END-IF
+           END-PERFORM.
+      *
+       400-WRITE-AUDIT-LOG-RECORD.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-TERMINAL-ID TO AL-TERMINAL-ID.
+           MOVE SPACES TO AL-INVOICE-NUMBER.
+           MOVE SALES-AMOUNT TO AL-SALES-AMOUNT.
+           MOVE WS-STATE-TAX TO AL-STATE-TAX.
+           MOVE WS-COUNTY-TAX TO AL-COUNTY-TAX.
+           MOVE WS-CITY-TAX TO AL-CITY-TAX.
+           MOVE WS-OVERRIDE-TAX TO AL-OVERRIDE-TAX.
+           MOVE WS-SALES-TAX-AMOUNT TO AL-SALES-TAX.
+           MOVE WS-EXEMPT-FLAG TO AL-EXEMPT-FLAG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE AUDIT LOG FILE - FILE "
+                   "STATUS " WS-AUDIT-LOG-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
+               MOVE "Y" TO END-OF-SESSION-SWITCH
+           ELSE
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+      *
+       500-PRINT-SUMMARY-REPORT.
+      *
+           MOVE WS-TOTAL-SALES-AMOUNT TO WS-DISPLAY-TOTAL-AMT.
+           MOVE WS-TOTAL-SALES-TAX TO WS-DISPLAY-TOTAL-TAX.
+           MOVE WS-TRANSACTION-COUNT TO WS-DISPLAY-COUNT.
+           DISPLAY "====================================".
+           DISPLAY "END OF SESSION SUMMARY".
+           DISPLAY "TRANSACTIONS PROCESSED . . . " WS-DISPLAY-COUNT.
+           DISPLAY "TOTAL SALES AMOUNT  . . . . . "
+               WS-DISPLAY-TOTAL-AMT.
+           DISPLAY "TOTAL SALES TAX . . . . . . . "
+               WS-DISPLAY-TOTAL-TAX.
+           DISPLAY "====================================".
+      *
+       600-WRITE-GL-EXTRACT.
+      *
+           ACCEPT WS-TRANSACTION-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO GL-EXTRACT-RECORD.
+           MOVE WS-TRANSACTION-DATE TO GL-RUN-DATE.
+           MOVE "CALC1000" TO GL-PROGRAM-ID.
+           MOVE WS-TOTAL-SALES-AMOUNT TO GL-TOTAL-SALES-AMOUNT.
+           MOVE WS-TOTAL-SALES-TAX TO GL-TOTAL-SALES-TAX.
+           MOVE WS-TRANSACTION-COUNT TO GL-TRANSACTION-COUNT.
+           OPEN EXTEND GL-EXTRACT-FILE.
+           IF WS-GL-EXTRACT-STATUS = "35"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+           IF WS-GL-EXTRACT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE GL EXTRACT FILE - FILE "
+                   "STATUS " WS-GL-EXTRACT-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
            ELSE
-            COMPUTE SALES-TAX ROUNDED =
-             SALES-AMOUNT * .0785
-            DISPLAY "THE SALES TAX IS " SALES-TAX ".".
+               WRITE GL-EXTRACT-RECORD
+               CLOSE GL-EXTRACT-FILE
+           END-IF.
