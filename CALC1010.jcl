@@ -0,0 +1,57 @@
+//CALC1010 JOB (ACCTG),'SALES TAX BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* PROGRAMMER.       ANDRE PHILOT.
+//* COMPLETION-DATE.  AUGUST 08, 2026.
+//* REMARKS.          RUNS CALC1010 AGAINST THE DAY'S SALES
+//*                   TRANSACTIONS FROM THE REGISTERS.  RERUNNABLE -
+//*                   CALC1010 CHECKS THE CHKPT DD FOR A CHECKPOINT
+//*                   FROM AN EARLIER, ABENDED RUN ON THE SAME
+//*                   BUSINESS DATE AND PICKS UP WHERE IT LEFT OFF
+//*                   INSTEAD OF REPROCESSING ALREADY-POSTED RECORDS.
+//*                   CALC1010 ALWAYS OPENS CHKPT FOR OUTPUT AND
+//*                   KEEPS A SINGLE CURRENT RECORD IN IT (NOT AN
+//*                   APPENDED HISTORY), SO THE DATASET MUST BE
+//*                   PRE-ALLOCATED ONCE (E.G. BY A ONE-TIME IEFBR14
+//*                   STEP) AND REFERENCED HERE AS DISP=OLD - DISP=MOD
+//*                   WOULD LET CHECKPOINT RECORDS PILE UP INSTEAD OF
+//*                   BEING REPLACED.
+//*                   TAXOUT IS A GENERATION DATA GROUP SO EACH
+//*                   BUSINESS DATE'S NORMAL RUN STARTS WITH A CLEAN
+//*                   GENERATION - CALC1010 DOES OPEN OUTPUT AGAINST
+//*                   IT ON EVERY NON-RESTART RUN, AND ON Z/OS OPEN
+//*                   OUTPUT AGAINST A DISP=MOD SEQUENTIAL DATASET IS
+//*                   TREATED AS OPEN EXTEND, SO A PERMANENTLY
+//*                   CATALOGUED NAME WOULD NEVER ACTUALLY RESET AND
+//*                   WOULD ACCUMULATE EVERY DAY'S RECORDS FOREVER.
+//*                   THE SET BELOW DEFAULTS TO A NEW GENERATION FOR
+//*                   THE NORMAL DAILY SUBMISSION.  IF CALC1010 ABENDS
+//*                   MID-RUN, RESUBMIT WITH GENNBR OVERRIDDEN TO 0
+//*                   AND OUTDISP OVERRIDDEN TO MOD SO THE RESTART
+//*                   EXTENDS THE SAME GENERATION THE ABENDED RUN WAS
+//*                   WRITING TO INSTEAD OF OPENING A NEW ONE.
+//*                   THE PARM ON STEP010 CARRIES THE BUSINESS DATE
+//*                   (YYYYMMDD) THAT THE CHECKPOINT IS KEYED ON.  A
+//*                   RESTART SUBMITTED AFTER MIDNIGHT MUST OVERRIDE
+//*                   BUSDATE TO THE ORIGINAL RUN'S BUSINESS DATE, NOT
+//*                   TODAY'S, OR CALC1010 WILL NOT RECOGNIZE THE
+//*                   CHECKPOINT AND WILL REPROCESS THE WHOLE FILE.
+//*
+//         SET      GENNBR=+1,OUTDISP=NEW,BUSDATE=20260808
+//STEP010  EXEC PGM=CALC1010,PARM='&BUSDATE'
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SALESIN  DD   DSN=PROD.SALES.TRANSACTIONS.DAILY,DISP=SHR
+//TAXOUT   DD   DSN=PROD.SALES.TAXOUT.DAILY(&GENNBR),
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//TAXRATE  DD   DSN=PROD.SALES.TAXRATE.MASTER,DISP=SHR
+//CATRATE  DD   DSN=PROD.SALES.CATRATE.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=PROD.SALES.AUDITLOG.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//GLEXTRT  DD   DSN=PROD.SALES.GLEXTRT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//CHKPT    DD   DSN=PROD.SALES.CALC1010.CHKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//
