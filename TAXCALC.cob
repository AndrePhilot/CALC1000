@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. TAXCALC.
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            SHARED SALES TAX CALCULATION SUBPROGRAM.
+      *                    CALLED BY CALC1000 (INTERACTIVE) AND
+      *                    CALC1010 (BATCH) SO BOTH DRIVE THE SAME
+      *                    RATE TABLES INSTEAD OF EACH CARRYING ITS
+      *                    OWN COPY OF THE TAX LOGIC.  LOOKS UP THE
+      *                    STATE/COUNTY/CITY RATES IN EFFECT ON THE
+      *                    TRANSACTION DATE AND APPLIES ANY CATEGORY
+      *                    EXEMPTION OR OVERRIDE RATE BEFORE RETURNING
+      *                    THE STATE, COUNTY, CITY AND COMBINED TAX.
+      *
+      *MODIFICATION-LOG.
+      *  AUGUST 08, 2026 - ORIGINAL VERSION.  RATE TABLE LOOKUP WITH
+      *                     EFFECTIVE DATING AND CATEGORY EXEMPTIONS.
+      *  AUGUST 08, 2026 - GIVE CATEGORY OVERRIDE RATES THEIR OWN
+      *                     LK-OVERRIDE-TAX BUCKET INSTEAD OF FOLDING
+      *                     THEM INTO LK-STATE-TAX, AND CHECK FILE
+      *                     STATUS ON THE RATE TABLE OPENS SO A
+      *                     MISSING TABLE FAILS WITH A MESSAGE RATHER
+      *                     THAN AN UNCONTROLLED I/O ABEND.
+      *  AUGUST 08, 2026 - A MISSING RATE TABLE NOW RETURNS LK-RETURN-
+      *                     CODE 8 INSTEAD OF STOPPING THE RUN UNIT
+      *                     DIRECTLY, SO THE CALLING PROGRAM CAN CLOSE
+      *                     ITS OWN FILES, PRINT WHATEVER SUMMARY IT
+      *                     HAS, AND END WITH A NONZERO CONDITION CODE
+      *                     A JOB STEP CAN ACT ON.
+      *  AUGUST 08, 2026 - THE TAX RATE AND CATEGORY RATE TABLE LOADS
+      *                     INCREMENTED THEIR TABLE SUBSCRIPTS
+      *                     UNCHECKED AGAINST THE OCCURS 500/OCCURS
+      *                     200 LIMITS, SO A MASTER FILE THAT GREW
+      *                     PAST THOSE LIMITS (INCREASINGLY LIKELY AS
+      *                     EFFECTIVE-DATED HISTORY ACCUMULATES) WOULD
+      *                     SUBSCRIPT PAST THE END OF THE TABLE WITH
+      *                     NO ERROR RAISED.  BOTH LOADS NOW TREAT A
+      *                     TABLE THAT WOULD OVERFLOW AS THE SAME
+      *                     FATAL "RATE TABLES UNAVAILABLE" CONDITION
+      *                     AS A MISSING FILE, INSTEAD OF ASSUMING THE
+      *                     MASTER FILES STAY UNDER THE LIMIT FOREVER.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TAX-RATE-FILE ASSIGN TO "TAXRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX-RATE-FILE-STATUS.
+           SELECT CATEGORY-RATE-FILE ASSIGN TO "CATRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATEGORY-FILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  TAX-RATE-FILE.
+       COPY TAXRATE.
+      *
+       FD  CATEGORY-RATE-FILE.
+       COPY CATRATE.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  WS-TABLES-LOADED       PIC X         VALUE "N".
+       77  WS-TAX-RATE-EOF        PIC X         VALUE "N".
+       77  WS-CATEGORY-EOF        PIC X         VALUE "N".
+       77  WS-TAX-RATE-COUNT      PIC 9(4)      VALUE ZERO.
+       77  WS-CATEGORY-COUNT      PIC 9(4)      VALUE ZERO.
+       77  WS-FOUND-JURISDICTION  PIC X         VALUE "N".
+       77  WS-FOUND-CATEGORY      PIC X         VALUE "N".
+       77  WS-JURISDICTION-SUB    PIC 9(4)      VALUE ZERO.
+       77  WS-CATEGORY-SUB        PIC 9(4)      VALUE ZERO.
+       77  WS-TAX-RATE-FILE-STATUS PIC X(2)     VALUE "00".
+       77  WS-CATEGORY-FILE-STATUS PIC X(2)     VALUE "00".
+       77  WS-FATAL-ERROR         PIC X         VALUE "N".
+      *
+       01  TAX-RATE-TABLE.
+           05  TAX-RATE-TABLE-ENTRY OCCURS 500 TIMES
+                                     INDEXED BY TRT-IDX.
+               10  TRT-T-STATE-CODE       PIC X(2).
+               10  TRT-T-COUNTY-CODE      PIC X(3).
+               10  TRT-T-CITY-CODE        PIC X(3).
+               10  TRT-T-EFF-FROM-DATE    PIC 9(8).
+               10  TRT-T-EFF-TO-DATE      PIC 9(8).
+               10  TRT-T-STATE-RATE       PIC 9V9(4).
+               10  TRT-T-COUNTY-RATE      PIC 9V9(4).
+               10  TRT-T-CITY-RATE        PIC 9V9(4).
+      *
+       01  CATEGORY-RATE-TABLE.
+           05  CATEGORY-RATE-TABLE-ENTRY OCCURS 200 TIMES
+                                     INDEXED BY CRT-IDX.
+               10  CRT-T-CATEGORY-CODE    PIC X(4).
+               10  CRT-T-EXEMPT-FLAG      PIC X.
+               10  CRT-T-OVERRIDE-FLAG    PIC X.
+               10  CRT-T-OVERRIDE-RATE    PIC 9V9(4).
+      *
+       LINKAGE SECTION.
+      *
+       01  LK-TRANSACTION-DATE    PIC 9(8).
+       01  LK-SALES-AMOUNT        PIC 9(5)V99.
+       01  LK-STATE-CODE          PIC X(2).
+       01  LK-COUNTY-CODE         PIC X(3).
+       01  LK-CITY-CODE           PIC X(3).
+       01  LK-CATEGORY-CODE       PIC X(4).
+       01  LK-STATE-TAX           PIC 9(5)V99.
+       01  LK-COUNTY-TAX          PIC 9(5)V99.
+       01  LK-CITY-TAX            PIC 9(5)V99.
+       01  LK-OVERRIDE-TAX        PIC 9(5)V99.
+       01  LK-SALES-TAX           PIC 9(5)V99.
+       01  LK-EXEMPT-FLAG         PIC X.
+       01  LK-RETURN-CODE         PIC 9(2).
+      *
+       PROCEDURE DIVISION USING LK-TRANSACTION-DATE LK-SALES-AMOUNT
+           LK-STATE-CODE LK-COUNTY-CODE LK-CITY-CODE LK-CATEGORY-CODE
+           LK-STATE-TAX LK-COUNTY-TAX LK-CITY-TAX LK-OVERRIDE-TAX
+           LK-SALES-TAX LK-EXEMPT-FLAG LK-RETURN-CODE.
+      *
+       000-CALCULATE-SALES-TAX.
+      *
+           IF WS-TABLES-LOADED = "N"
+               PERFORM 100-LOAD-TAX-RATE-TABLE
+               PERFORM 200-LOAD-CATEGORY-RATE-TABLE
+               MOVE "Y" TO WS-TABLES-LOADED
+           END-IF.
+           MOVE ZERO TO LK-STATE-TAX LK-COUNTY-TAX LK-CITY-TAX
+                        LK-OVERRIDE-TAX LK-SALES-TAX.
+           MOVE "N" TO LK-EXEMPT-FLAG.
+           MOVE ZERO TO LK-RETURN-CODE.
+           IF WS-FATAL-ERROR = "Y"
+               MOVE 8 TO LK-RETURN-CODE
+           ELSE
+               PERFORM 300-FIND-CATEGORY-RATE
+               IF WS-FOUND-CATEGORY = "Y"
+                       AND CRT-T-EXEMPT-FLAG(WS-CATEGORY-SUB) = "Y"
+                   MOVE "Y" TO LK-EXEMPT-FLAG
+               ELSE
+                   IF WS-FOUND-CATEGORY = "Y"
+                           AND CRT-T-OVERRIDE-FLAG(WS-CATEGORY-SUB)
+                               = "Y"
+                       COMPUTE LK-OVERRIDE-TAX ROUNDED =
+                           LK-SALES-AMOUNT *
+                           CRT-T-OVERRIDE-RATE(WS-CATEGORY-SUB)
+                   ELSE
+                       PERFORM 400-FIND-JURISDICTION-RATE
+                       IF WS-FOUND-JURISDICTION = "Y"
+                           COMPUTE LK-STATE-TAX ROUNDED =
+                               LK-SALES-AMOUNT *
+                               TRT-T-STATE-RATE(WS-JURISDICTION-SUB)
+                           COMPUTE LK-COUNTY-TAX ROUNDED =
+                               LK-SALES-AMOUNT *
+                               TRT-T-COUNTY-RATE(WS-JURISDICTION-SUB)
+                           COMPUTE LK-CITY-TAX ROUNDED =
+                               LK-SALES-AMOUNT *
+                               TRT-T-CITY-RATE(WS-JURISDICTION-SUB)
+                       ELSE
+                           MOVE 4 TO LK-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           COMPUTE LK-SALES-TAX =
+               LK-STATE-TAX + LK-COUNTY-TAX + LK-CITY-TAX +
+               LK-OVERRIDE-TAX.
+           GOBACK.
+      *
+       100-LOAD-TAX-RATE-TABLE.
+      *
+           MOVE "N" TO WS-TAX-RATE-EOF.
+           MOVE ZERO TO WS-TAX-RATE-COUNT.
+           OPEN INPUT TAX-RATE-FILE.
+           IF WS-TAX-RATE-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE TAX RATE TABLE - FILE "
+                   "STATUS " WS-TAX-RATE-FILE-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
+           ELSE
+               PERFORM UNTIL WS-TAX-RATE-EOF = "Y"
+                   READ TAX-RATE-FILE
+                       AT END
+                           MOVE "Y" TO WS-TAX-RATE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TAX-RATE-COUNT
+                           IF WS-TAX-RATE-COUNT > 500
+                               DISPLAY "THE TAX RATE TABLE HAS MORE "
+                                   "THAN 500 ENTRIES - UNABLE TO "
+                                   "LOAD THE FULL RATE HISTORY."
+                               MOVE "Y" TO WS-FATAL-ERROR
+                               MOVE "Y" TO WS-TAX-RATE-EOF
+                               SUBTRACT 1 FROM WS-TAX-RATE-COUNT
+                           ELSE
+                               MOVE TRT-STATE-CODE TO
+                                   TRT-T-STATE-CODE(WS-TAX-RATE-COUNT)
+                               MOVE TRT-COUNTY-CODE TO
+                                   TRT-T-COUNTY-CODE(WS-TAX-RATE-COUNT)
+                               MOVE TRT-CITY-CODE TO
+                                   TRT-T-CITY-CODE(WS-TAX-RATE-COUNT)
+                               MOVE TRT-EFFECTIVE-FROM-DATE TO
+                                   TRT-T-EFF-FROM-DATE
+                                   (WS-TAX-RATE-COUNT)
+                               MOVE TRT-EFFECTIVE-TO-DATE TO
+                                   TRT-T-EFF-TO-DATE(WS-TAX-RATE-COUNT)
+                               MOVE TRT-STATE-RATE TO
+                                   TRT-T-STATE-RATE(WS-TAX-RATE-COUNT)
+                               MOVE TRT-COUNTY-RATE TO
+                                   TRT-T-COUNTY-RATE(WS-TAX-RATE-COUNT)
+                               MOVE TRT-CITY-RATE TO
+                                   TRT-T-CITY-RATE(WS-TAX-RATE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TAX-RATE-FILE
+           END-IF.
+      *
+       200-LOAD-CATEGORY-RATE-TABLE.
+      *
+           MOVE "N" TO WS-CATEGORY-EOF.
+           MOVE ZERO TO WS-CATEGORY-COUNT.
+           OPEN INPUT CATEGORY-RATE-FILE.
+           IF WS-CATEGORY-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE CATEGORY RATE TABLE - "
+                   "FILE STATUS " WS-CATEGORY-FILE-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
+           ELSE
+               PERFORM UNTIL WS-CATEGORY-EOF = "Y"
+                   READ CATEGORY-RATE-FILE
+                       AT END
+                           MOVE "Y" TO WS-CATEGORY-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CATEGORY-COUNT
+                           IF WS-CATEGORY-COUNT > 200
+                               DISPLAY "THE CATEGORY RATE TABLE HAS "
+                                   "MORE THAN 200 ENTRIES - UNABLE "
+                                   "TO LOAD THE FULL CATEGORY "
+                                   "HISTORY."
+                               MOVE "Y" TO WS-FATAL-ERROR
+                               MOVE "Y" TO WS-CATEGORY-EOF
+                               SUBTRACT 1 FROM WS-CATEGORY-COUNT
+                           ELSE
+                               MOVE CRT-CATEGORY-CODE TO
+                                   CRT-T-CATEGORY-CODE
+                                   (WS-CATEGORY-COUNT)
+                               MOVE CRT-EXEMPT-FLAG TO
+                                   CRT-T-EXEMPT-FLAG(WS-CATEGORY-COUNT)
+                               MOVE CRT-OVERRIDE-FLAG TO
+                                   CRT-T-OVERRIDE-FLAG
+                                   (WS-CATEGORY-COUNT)
+                               MOVE CRT-OVERRIDE-RATE TO
+                                   CRT-T-OVERRIDE-RATE
+                                   (WS-CATEGORY-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CATEGORY-RATE-FILE
+           END-IF.
+      *
+       300-FIND-CATEGORY-RATE.
+      *
+           MOVE "N" TO WS-FOUND-CATEGORY.
+           PERFORM VARYING CRT-IDX FROM 1 BY 1
+                   UNTIL CRT-IDX > WS-CATEGORY-COUNT
+                      OR WS-FOUND-CATEGORY = "Y"
+               IF CRT-T-CATEGORY-CODE(CRT-IDX) = LK-CATEGORY-CODE
+                   MOVE "Y" TO WS-FOUND-CATEGORY
+                   SET WS-CATEGORY-SUB TO CRT-IDX
+               END-IF
+           END-PERFORM.
+      *
+       400-FIND-JURISDICTION-RATE.
+      *
+           MOVE "N" TO WS-FOUND-JURISDICTION.
+           PERFORM VARYING TRT-IDX FROM 1 BY 1
+                   UNTIL TRT-IDX > WS-TAX-RATE-COUNT
+                      OR WS-FOUND-JURISDICTION = "Y"
+               IF TRT-T-STATE-CODE(TRT-IDX) = LK-STATE-CODE
+                       AND TRT-T-COUNTY-CODE(TRT-IDX) = LK-COUNTY-CODE
+                       AND TRT-T-CITY-CODE(TRT-IDX) = LK-CITY-CODE
+                       AND LK-TRANSACTION-DATE >=
+                           TRT-T-EFF-FROM-DATE(TRT-IDX)
+                       AND LK-TRANSACTION-DATE <=
+                           TRT-T-EFF-TO-DATE(TRT-IDX)
+                   MOVE "Y" TO WS-FOUND-JURISDICTION
+                   SET WS-JURISDICTION-SUB TO TRT-IDX
+               END-IF
+           END-PERFORM.
