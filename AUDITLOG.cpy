@@ -0,0 +1,21 @@
+      *
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            RECORD LAYOUT FOR THE SALES TAX AUDIT LOG.
+      *                    ONE RECORD IS WRITTEN FOR EVERY SALES
+      *                    AMOUNT CALCULATED, INTERACTIVE OR BATCH,
+      *                    SO A CASH DRAWER DISCREPANCY CAN BE TRACED
+      *                    BACK TO THE ENTRY THAT CAUSED IT.
+      *
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP               PIC X(21).
+           05  AL-OPERATOR-ID             PIC X(8).
+           05  AL-TERMINAL-ID             PIC X(8).
+           05  AL-INVOICE-NUMBER          PIC X(10).
+           05  AL-SALES-AMOUNT            PIC 9(5)V99.
+           05  AL-STATE-TAX               PIC 9(5)V99.
+           05  AL-COUNTY-TAX              PIC 9(5)V99.
+           05  AL-CITY-TAX                PIC 9(5)V99.
+           05  AL-OVERRIDE-TAX            PIC 9(5)V99.
+           05  AL-SALES-TAX               PIC 9(5)V99.
+           05  AL-EXEMPT-FLAG             PIC X.
