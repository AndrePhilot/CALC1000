@@ -0,0 +1,16 @@
+      *
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            RECORD LAYOUT FOR THE CATEGORY-RATE FILE.
+      *                    ONE RECORD PER PRODUCT/SERVICE CATEGORY
+      *                    CODE, TELLING THE TAX CALCULATION WHETHER
+      *                    THE CATEGORY IS FULLY EXEMPT OR TAXED AT
+      *                    AN OVERRIDE RATE IN PLACE OF THE NORMAL
+      *                    STATE/COUNTY/CITY JURISDICTION RATES.
+      *
+       01  CATEGORY-RATE-RECORD.
+           05  CRT-CATEGORY-CODE          PIC X(4).
+           05  CRT-EXEMPT-FLAG            PIC X.
+           05  CRT-OVERRIDE-FLAG          PIC X.
+           05  CRT-OVERRIDE-RATE          PIC 9V9(4).
+           05  CRT-DESCRIPTION            PIC X(20).
