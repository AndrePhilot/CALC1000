@@ -0,0 +1,19 @@
+      *
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            RECORD LAYOUT FOR THE TAX-RATE-TABLE FILE.
+      *                    ONE RECORD PER STATE/COUNTY/CITY
+      *                    JURISDICTION, WITH THE EFFECTIVE-FROM AND
+      *                    EFFECTIVE-TO DATES THE RATES APPLY FOR SO
+      *                    A BACK-DATED TRANSACTION PICKS UP THE RATE
+      *                    THAT WAS IN FORCE ON ITS TRANSACTION DATE.
+      *
+       01  TAX-RATE-RECORD.
+           05  TRT-STATE-CODE             PIC X(2).
+           05  TRT-COUNTY-CODE            PIC X(3).
+           05  TRT-CITY-CODE              PIC X(3).
+           05  TRT-EFFECTIVE-FROM-DATE    PIC 9(8).
+           05  TRT-EFFECTIVE-TO-DATE      PIC 9(8).
+           05  TRT-STATE-RATE             PIC 9V9(4).
+           05  TRT-COUNTY-RATE            PIC 9V9(4).
+           05  TRT-CITY-RATE              PIC 9V9(4).
