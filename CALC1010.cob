@@ -0,0 +1,629 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. CALC1010.
+      *PROGRAMMER.         ANDRE PHILOT.
+      *COMPLETION-DATE.    AUGUST 08, 2026.
+      *REMARKS.            BATCH COMPANION TO CALC1000.  READS THE
+      *                    SALES-TRANSACTIONS FILE WRITTEN BY THE
+      *                    REGISTERS, DRIVES EACH RECORD THROUGH THE
+      *                    SAME TAXCALC LOGIC CALC1000 CALLS, AND
+      *                    WRITES THE COMPUTED TAX BREAKDOWN TO THE
+      *                    TAX-RESULTS FILE, THE AUDIT LOG, AND THE
+      *                    GL EXTRACT.  CHECKPOINTS THE LAST INVOICE
+      *                    NUMBER POSTED SO A RERUN AFTER AN ABEND
+      *                    SKIPS PAST WORK ALREADY POSTED INSTEAD OF
+      *                    DOUBLE-POSTING IT TO THE GL EXTRACT.
+      *
+      *MODIFICATION-LOG.
+      *  AUGUST 08, 2026 - ORIGINAL VERSION.
+      *  AUGUST 08, 2026 - CHECKPOINT AFTER EVERY RECORD RATHER THAN
+      *                     EVERY 50TH, SO TAXOUT/AUDITLOG/GLEXTRT ARE
+      *                     NEVER AHEAD OF THE CHECKPOINT.  THE
+      *                     CHECKPOINT NOW CARRIES A COMPLETE/
+      *                     IN-PROGRESS FLAG: A RUN THAT REACHES
+      *                     NORMAL END OF FILE MARKS ITS CHECKPOINT
+      *                     COMPLETE INSTEAD OF LEAVING IT LOOKING
+      *                     LIKE AN ABENDED, RESUMABLE RUN, SO
+      *                     RESUBMITTING THE SAME INPUT FILE ON THE
+      *                     SAME DATE IS RECOGNIZED AS ALREADY DONE
+      *                     AND POSTS NOTHING A SECOND TIME.  IF A
+      *                     GENUINE RESTART'S CHECKPOINT INVOICE
+      *                     NUMBER ISN'T FOUND IN THE INPUT FILE (A
+      *                     MISMATCHED RERUN), THE RUN POSTS NOTHING
+      *                     AND SAYS SO INSTEAD OF SKIPPING EVERY
+      *                     RECORD SILENTLY AND RE-POSTING THE STALE
+      *                     CHECKPOINT TOTALS TO THE GL EXTRACT.
+      *                     CHECK FILE STATUS ON THE SALESIN AND
+      *                     TAXOUT OPENS.
+      *  AUGUST 08, 2026 - CHECK FILE STATUS ON BOTH THE CHECKPOINT
+      *                     READ AND WRITE OPENS INSTEAD OF ONLY
+      *                     RELYING ON IT IMPLICITLY, SO A BROKEN OR
+      *                     UNALLOCATED CHKPT DATASET FAILS WITH A
+      *                     MESSAGE THE SAME WAY A MISSING SALESIN
+      *                     DOES RATHER THAN AN UNHANDLED I/O
+      *                     CONDITION.  A COMPLETED CHECKPOINT FOR
+      *                     TODAY NOW ALSO RE-READS THE SUBMITTED
+      *                     SALES TRANSACTION FILE AND COMPARES ITS
+      *                     RECORD COUNT AND LAST INVOICE NUMBER
+      *                     AGAINST THE CHECKPOINT BEFORE DECLARING
+      *                     THE RUN A DUPLICATE, SO A SUPPLEMENTAL OR
+      *                     REGENERATED FILE FOR THE SAME BUSINESS
+      *                     DATE IS FLAGGED INSTEAD OF SILENTLY
+      *                     DROPPED.  A FATAL RETURN CODE FROM
+      *                     TAXCALC (RATE TABLES UNAVAILABLE) NOW
+      *                     STOPS THE RUN WITH A NONZERO RETURN CODE
+      *                     AFTER CLOSING FILES AND PRINTING WHATEVER
+      *                     SUMMARY IS AVAILABLE, RATHER THAN TAXCALC
+      *                     STOPPING THE RUN UNIT DIRECTLY.  THE
+      *                     AUDIT LOG IS NOW OPENED ONCE FOR THE
+      *                     WHOLE RUN INSTEAD OF ONCE PER
+      *                     TRANSACTION, THE SAME WAY TAXOUT AND
+      *                     GLEXTRT ALREADY ARE - THE CHECKPOINT
+      *                     STILL OPENS AND CLOSES EVERY RECORD SINCE
+      *                     ITS RESTART GUARANTEE DEPENDS ON EACH
+      *                     WRITE BEING FLUSHED TO DISK BEFORE THE
+      *                     NEXT RECORD IS PROCESSED.
+      *  AUGUST 08, 2026 - WIDEN THE SUMMARY REPORT'S EDITED DISPLAY
+      *                     FIELDS TO MATCH THE SIZE OF THE TOTALS
+      *                     THEY DISPLAY, SINCE A NUMERIC-TO-EDITED
+      *                     MOVE SILENTLY TRUNCATES FROM THE HIGH-
+      *                     ORDER END INSTEAD OF FLAGGING AN
+      *                     OVERFLOW.  LABEL THE SUMMARY REPORT
+      *                     CLEARLY WHEN A DUPLICATE OR MISMATCHED
+      *                     RERUN POSTS NOTHING, SINCE IT STILL
+      *                     DISPLAYS THE CHECKPOINTED TOTALS FROM THE
+      *                     ORIGINAL RUN AND THOSE MUST NOT BE
+      *                     MISTAKEN FOR THIS RUN'S ACTIVITY.  CHECK
+      *                     FILE STATUS AFTER THE TAX RESULT, AUDIT
+      *                     LOG, AND GL EXTRACT OPENS INSTEAD OF ONLY
+      *                     HANDLING THE "35" FIRST-WRITE CASE.  A
+      *                     CHECKPOINT WRITE OR MARK-COMPLETE THAT
+      *                     FAILS TO OPEN NOW FALLS BACK TO THE SAME
+      *                     FATAL-FLAG, CLOSE-FILES-AND-SUMMARIZE
+      *                     PATH AS A FATAL TAXCALC RETURN CODE,
+      *                     INSTEAD OF STOPPING THE RUN DIRECTLY AND
+      *                     LEAVING SALESIN/TAXOUT/AUDITLOG OPEN WITH
+      *                     NO SUMMARY PRINTED.
+      *  AUGUST 08, 2026 - 750-MARK-CHECKPOINT-COMPLETE WAS MARKING
+      *                     THE CHECKPOINT COMPLETE BEFORE
+      *                     600-WRITE-GL-EXTRACT WAS EVEN ATTEMPTED,
+      *                     SO A RUN THAT POSTED EVERY RECORD BUT
+      *                     THEN FAILED TO WRITE THE GL EXTRACT LEFT
+      *                     BEHIND A CHECKPOINT INDISTINGUISHABLE FROM
+      *                     A FULLY SUCCESSFUL RUN - A RERUN SAW
+      *                     "ALREADY COMPLETE" AND NEVER RETRIED THE
+      *                     GL POSTING.  ADDED CK-GL-POSTED-FLAG TO
+      *                     CHKPOINT.CPY, TRACKED SEPARATELY FROM
+      *                     CK-RUN-COMPLETE-FLAG; AN "ALREADY COMPLETE"
+      *                     RUN WHOSE GL EXTRACT WAS NEVER POSTED NOW
+      *                     RETRIES 600-WRITE-GL-EXTRACT INSTEAD OF
+      *                     SILENTLY DOING NOTHING.  A RESTART WHOSE
+      *                     TAX RESULT FILE FOR THIS RUN IS MISSING
+      *                     (FILE STATUS "35") NO LONGER FALLS BACK TO
+      *                     OPEN OUTPUT LIKE THE FIRST-WRITE-EVER CASE
+      *                     FOR AUDITLOG/GLEXTRT - A GENUINE RESTART'S
+      *                     CHECKPOINT ASSERTS RECORDS WERE ALREADY
+      *                     POSTED TO THIS RUN'S TAX RESULT FILE, SO A
+      *                     MISSING ONE IS NOW A FATAL CONDITION
+      *                     INSTEAD OF A SILENT, INCOMPLETE TAXOUT.
+      *                     THE RUN DATE USED TO KEY THE CHECKPOINT
+      *                     LOOKUP CAN NOW BE SUPPLIED VIA THE EXEC
+      *                     PARM INSTEAD OF ALWAYS COMING FROM
+      *                     ACCEPT ... FROM DATE, SO A BATCH RESUBMITTED
+      *                     AFTER MIDNIGHT STILL MATCHES THE ORIGINAL
+      *                     RUN'S CHECKPOINT RATHER THAN REPROCESSING
+      *                     EVERYTHING FROM SCRATCH.  CALC1010.JCL NOW
+      *                     PASSES THE BUSINESS DATE VIA PARM.
+      *  AUGUST 08, 2026 - THREE FATAL OPEN-FAILURE PATHS (SALESIN IN
+      *                     050-INITIALIZE-RUN AND IN
+      *                     065-VERIFY-COMPLETE-INPUT, AND THE
+      *                     CHECKPOINT FILE IN 060-READ-CHECKPOINT)
+      *                     STOPPED THE RUN WITHOUT SETTING RETURN-
+      *                     CODE, SO A JOB STEP COND= CHECK SAW RC=0
+      *                     AND TREATED AN ABENDED RUN AS A CLEAN
+      *                     SUCCESS.  ALL THREE NOW SET RETURN-CODE 16
+      *                     BEFORE STOPPING, LIKE EVERY OTHER FATAL
+      *                     PATH IN THIS PROGRAM.  A RESTART WHOSE
+      *                     CHECKPOINTED INVOICE NUMBER IS NEVER FOUND
+      *                     IN THE INPUT FILE ONLY SET
+      *                     WS-NOTHING-POSTED, NOT WS-FATAL-ERROR, SO
+      *                     IT ALSO ENDED WITH RC=0 DESPITE POSTING
+      *                     NOTHING - NOW SETS WS-FATAL-ERROR TOO, THE
+      *                     SAME AS THE EQUIVALENT MISMATCH CONDITION
+      *                     IN 065-VERIFY-COMPLETE-INPUT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO "SALESIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-IN-STATUS.
+           SELECT TAX-RESULT-FILE ASSIGN TO "TAXOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX-OUT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-EXTRACT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SALES-TRANSACTION-FILE.
+       COPY SALESTXN.
+      *
+       FD  TAX-RESULT-FILE.
+       COPY TAXRESLT.
+      *
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+      *
+       FD  GL-EXTRACT-FILE.
+       COPY GLEXTRT.
+      *
+       FD  CHECKPOINT-FILE.
+       COPY CHKPOINT.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  END-OF-SESSION-SWITCH     PIC X      VALUE "N".
+       77  WS-SALES-IN-EOF           PIC X      VALUE "N".
+       77  SALES-AMOUNT              PIC 9(5)V99.
+       77  SALES-TAX                 PIC 9(5)V99.
+      *
+       77  WS-STATE-TAX              PIC 9(5)V99.
+       77  WS-COUNTY-TAX             PIC 9(5)V99.
+       77  WS-CITY-TAX               PIC 9(5)V99.
+       77  WS-OVERRIDE-TAX           PIC 9(5)V99.
+       77  WS-EXEMPT-FLAG            PIC X.
+       77  WS-RETURN-CODE            PIC 9(2).
+       77  WS-OPERATOR-ID            PIC X(8)   VALUE "BATCH01".
+       77  WS-TERMINAL-ID            PIC X(8)   VALUE "BATCH".
+       77  WS-TIMESTAMP              PIC X(21).
+      *
+       77  WS-SALES-IN-STATUS        PIC X(2)   VALUE "00".
+       77  WS-TAX-OUT-STATUS         PIC X(2)   VALUE "00".
+       77  WS-AUDIT-LOG-STATUS       PIC X(2)   VALUE "00".
+       77  WS-GL-EXTRACT-STATUS      PIC X(2)   VALUE "00".
+       77  WS-CHECKPOINT-STATUS      PIC X(2)   VALUE "00".
+      *
+       77  WS-TOTAL-SALES-AMOUNT     PIC 9(9)V99 VALUE ZERO.
+       77  WS-TOTAL-SALES-TAX        PIC 9(9)V99 VALUE ZERO.
+       77  WS-TRANSACTION-COUNT      PIC 9(7)   VALUE ZERO.
+      *
+       77  WS-DISPLAY-TOTAL-AMT      PIC Z,ZZZ,ZZZ,ZZZ.99.
+       77  WS-DISPLAY-TOTAL-TAX      PIC Z,ZZZ,ZZZ,ZZZ.99.
+       77  WS-DISPLAY-COUNT          PIC Z,ZZZ,ZZ9.
+      *
+       77  WS-CURRENT-RUN-DATE       PIC 9(8).
+      *
+       77  WS-RESTARTING-SWITCH      PIC X      VALUE "N".
+       77  WS-SKIP-UNTIL-FOUND       PIC X      VALUE "N".
+       77  WS-ALREADY-COMPLETE       PIC X      VALUE "N".
+       77  WS-GL-POSTED-FLAG         PIC X      VALUE "N".
+       77  WS-NOTHING-POSTED         PIC X      VALUE "N".
+       77  WS-FATAL-ERROR            PIC X      VALUE "N".
+       77  WS-LAST-INVOICE-NUMBER    PIC X(10)  VALUE SPACES.
+       77  WS-INPUT-RECORD-COUNT     PIC 9(7)   VALUE ZERO.
+       77  WS-INPUT-LAST-INVOICE     PIC X(10)  VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+      *    THE BUSINESS DATE IS SUPPLIED VIA THE EXEC PARM IN THE
+      *    JCL STREAM SO A RESTART SUBMITTED AFTER MIDNIGHT STILL
+      *    KEYS ITS CHECKPOINT LOOKUP TO THE ORIGINAL RUN'S BUSINESS
+      *    DATE RATHER THAN THE WALL-CLOCK DATE OF THE RESTART.  WHEN
+      *    NO PARM IS SUPPLIED (INTERACTIVE TESTING), THE CURRENT
+      *    SYSTEM DATE IS USED, MATCHING THE PRIOR BEHAVIOR.
+      *
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH            PIC S9(4) COMP.
+           05  LK-PARM-BUSINESS-DATE     PIC X(8).
+      *
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      *
+       000-CALCULATE-SALES-TAX.
+      *
+           PERFORM 050-INITIALIZE-RUN.
+           IF WS-ALREADY-COMPLETE = "Y"
+               IF WS-FATAL-ERROR = "N"
+                   IF WS-GL-POSTED-FLAG = "Y"
+                       MOVE "Y" TO WS-NOTHING-POSTED
+                       DISPLAY "TODAY'S BATCH WAS ALREADY FULLY "
+                           "PROCESSED - NO RECORDS WERE POSTED ON "
+                           "THIS RUN."
+                   ELSE
+                       DISPLAY "TODAY'S BATCH WAS ALREADY FULLY "
+                           "PROCESSED BUT THE GL EXTRACT WAS NOT "
+                           "POSTED LAST TIME - POSTING IT NOW."
+                       PERFORM 600-WRITE-GL-EXTRACT
+                       IF WS-FATAL-ERROR = "N"
+                           PERFORM 760-MARK-GL-POSTED
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE "Y" TO WS-NOTHING-POSTED
+               END-IF
+           ELSE
+               PERFORM 100-CALCULATE-ONE-SALES-TAX
+                UNTIL END-OF-SESSION-SWITCH = "Y"
+               IF WS-FATAL-ERROR = "N"
+                   IF WS-RESTARTING-SWITCH = "Y"
+                           AND WS-SKIP-UNTIL-FOUND = "Y"
+                       DISPLAY "CHECKPOINT INVOICE NUMBER "
+                           WS-LAST-INVOICE-NUMBER " WAS NOT FOUND "
+                           "IN THIS SALES TRANSACTION FILE."
+                       DISPLAY "NO RECORDS WERE POSTED ON THIS RUN "
+                           "- VERIFY THE INPUT FILE MATCHES THE "
+                           "CHECKPOINTED RUN BEFORE RESUBMITTING."
+                       MOVE "Y" TO WS-NOTHING-POSTED
+                       MOVE "Y" TO WS-FATAL-ERROR
+                   ELSE
+                       PERFORM 750-MARK-CHECKPOINT-COMPLETE
+                       IF WS-FATAL-ERROR = "N"
+                           PERFORM 600-WRITE-GL-EXTRACT
+                           IF WS-FATAL-ERROR = "N"
+                               PERFORM 760-MARK-GL-POSTED
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               CLOSE SALES-TRANSACTION-FILE TAX-RESULT-FILE
+                   AUDIT-LOG-FILE
+           END-IF.
+           PERFORM 500-PRINT-SUMMARY-REPORT.
+           IF WS-FATAL-ERROR = "Y"
+               DISPLAY "END OF SESSION - TERMINATED DUE TO A FATAL "
+                   "ERROR."
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "END OF SESSION."
+           END-IF.
+           STOP RUN.
+      *
+       050-INITIALIZE-RUN.
+      *
+           IF LK-PARM-LENGTH > ZERO
+               MOVE LK-PARM-BUSINESS-DATE TO WS-CURRENT-RUN-DATE
+           ELSE
+               ACCEPT WS-CURRENT-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+           PERFORM 060-READ-CHECKPOINT.
+           IF WS-ALREADY-COMPLETE = "Y"
+               PERFORM 065-VERIFY-COMPLETE-INPUT
+           ELSE
+               OPEN INPUT SALES-TRANSACTION-FILE
+               IF WS-SALES-IN-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN THE SALES TRANSACTION "
+                       "FILE - FILE STATUS " WS-SALES-IN-STATUS "."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF WS-RESTARTING-SWITCH = "Y"
+                   OPEN EXTEND TAX-RESULT-FILE
+                   IF WS-TAX-OUT-STATUS = "35"
+      *
+      *                A GENUINE RESTART'S CHECKPOINT ASSERTS THAT
+      *                RECORDS WERE ALREADY POSTED TO THIS RUN'S
+      *                TAXOUT, SO A MISSING TAXOUT HERE IS NOT THE
+      *                HARMLESS "FIRST WRITE EVER" CASE THAT THE "35"
+      *                FALLBACK HANDLES FOR AUDITLOG/GLEXTRT - IT MEANS
+      *                THE TAXOUT THE CHECKPOINT RELIES ON IS GONE.
+      *                TREAT IT AS FATAL RATHER THAN SILENTLY STARTING
+      *                A FRESH, EMPTY TAXOUT THAT WOULD BE MISSING
+      *                EVERY RECORD THE CHECKPOINT SAYS WAS ALREADY
+      *                POSTED.
+      *
+                       DISPLAY "RESTART CHECKPOINT SHOWS RECORDS "
+                           "ALREADY POSTED THROUGH INVOICE "
+                           WS-LAST-INVOICE-NUMBER
+                           ", BUT THE TAX RESULT FILE FOR THIS RUN "
+                           "WAS NOT FOUND."
+                       DISPLAY "NO RECORDS WERE POSTED ON THIS RUN "
+                           "- RESTORE THIS RUN'S TAX RESULT FILE "
+                           "BEFORE RESUBMITTING."
+                       CLOSE SALES-TRANSACTION-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE "Y" TO WS-SKIP-UNTIL-FOUND
+               ELSE
+                   OPEN OUTPUT TAX-RESULT-FILE
+               END-IF
+               IF WS-TAX-OUT-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN THE TAX RESULT FILE - "
+                       "FILE STATUS " WS-TAX-OUT-STATUS "."
+                   CLOSE SALES-TRANSACTION-FILE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-LOG-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               IF WS-AUDIT-LOG-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN THE AUDIT LOG FILE - "
+                       "FILE STATUS " WS-AUDIT-LOG-STATUS "."
+                   CLOSE SALES-TRANSACTION-FILE TAX-RESULT-FILE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+      *
+       065-VERIFY-COMPLETE-INPUT.
+      *
+      *    A CHECKPOINT MARKED COMPLETE FOR TODAY ONLY MEANS THIS
+      *    EXACT INPUT FILE WAS ALREADY POSTED.  READ THE FILE BEING
+      *    SUBMITTED NOW AND COMPARE ITS RECORD COUNT AND LAST
+      *    INVOICE NUMBER AGAINST THE CHECKPOINT SO A SUPPLEMENTAL OR
+      *    REGENERATED FILE FOR THE SAME BUSINESS DATE ISN'T MISTAKEN
+      *    FOR A HARMLESS DUPLICATE RESUBMISSION.
+      *
+           MOVE "N" TO WS-SALES-IN-EOF.
+           MOVE ZERO TO WS-INPUT-RECORD-COUNT.
+           MOVE SPACES TO WS-INPUT-LAST-INVOICE.
+           OPEN INPUT SALES-TRANSACTION-FILE.
+           IF WS-SALES-IN-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE SALES TRANSACTION FILE - "
+                   "FILE STATUS " WS-SALES-IN-STATUS "."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-SALES-IN-EOF = "Y"
+               READ SALES-TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-SALES-IN-EOF
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-RECORD-COUNT
+                       MOVE ST-INVOICE-NUMBER TO
+                           WS-INPUT-LAST-INVOICE
+               END-READ
+           END-PERFORM.
+           CLOSE SALES-TRANSACTION-FILE.
+           IF WS-INPUT-RECORD-COUNT NOT = WS-TRANSACTION-COUNT
+                   OR WS-INPUT-LAST-INVOICE NOT = WS-LAST-INVOICE-NUMBER
+               MOVE "Y" TO WS-FATAL-ERROR
+               MOVE "Y" TO WS-NOTHING-POSTED
+               DISPLAY "THIS SALES TRANSACTION FILE DOES NOT MATCH "
+                   "TODAY'S CHECKPOINT."
+               DISPLAY "FILE SUBMITTED NOW HAS "
+                   WS-INPUT-RECORD-COUNT " RECORD(S), LAST INVOICE "
+                   WS-INPUT-LAST-INVOICE "."
+               DISPLAY "CHECKPOINT SHOWS " WS-TRANSACTION-COUNT
+                   " RECORD(S) ALREADY POSTED, LAST INVOICE "
+                   WS-LAST-INVOICE-NUMBER "."
+               DISPLAY "NO RECORDS WERE POSTED ON THIS RUN - "
+                   "VERIFY WHETHER THIS IS A DUPLICATE OR A "
+                   "SUPPLEMENTAL FILE BEFORE RESUBMITTING."
+           END-IF.
+      *
+       060-READ-CHECKPOINT.
+      *
+           MOVE "N" TO WS-RESTARTING-SWITCH.
+           MOVE "N" TO WS-ALREADY-COMPLETE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+                   AND WS-CHECKPOINT-STATUS NOT = "35"
+               DISPLAY "UNABLE TO OPEN THE CHECKPOINT FILE - FILE "
+                   "STATUS " WS-CHECKPOINT-STATUS "."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CK-RUN-DATE = WS-CURRENT-RUN-DATE
+                               AND CK-RUN-DATE NOT = ZERO
+                           MOVE CK-LAST-INVOICE-NUMBER TO
+                               WS-LAST-INVOICE-NUMBER
+                           MOVE CK-RECORDS-PROCESSED TO
+                               WS-TRANSACTION-COUNT
+                           MOVE CK-RUNNING-SALES-AMOUNT TO
+                               WS-TOTAL-SALES-AMOUNT
+                           MOVE CK-RUNNING-SALES-TAX TO
+                               WS-TOTAL-SALES-TAX
+                           MOVE CK-GL-POSTED-FLAG TO
+                               WS-GL-POSTED-FLAG
+                           IF CK-RUN-COMPLETE-FLAG = "Y"
+                               MOVE "Y" TO WS-ALREADY-COMPLETE
+                           ELSE
+                               MOVE "Y" TO WS-RESTARTING-SWITCH
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       100-CALCULATE-ONE-SALES-TAX.
+      *
+           READ SALES-TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO END-OF-SESSION-SWITCH
+               NOT AT END
+                   PERFORM 110-PROCESS-ONE-TRANSACTION
+           END-READ.
+      *
+       110-PROCESS-ONE-TRANSACTION.
+      *
+           IF WS-SKIP-UNTIL-FOUND = "Y"
+               IF ST-INVOICE-NUMBER = WS-LAST-INVOICE-NUMBER
+                   MOVE "N" TO WS-SKIP-UNTIL-FOUND
+               END-IF
+           ELSE
+               MOVE ST-SALES-AMOUNT TO SALES-AMOUNT
+               CALL "TAXCALC" USING ST-TRANSACTION-DATE SALES-AMOUNT
+                   ST-STATE-CODE ST-COUNTY-CODE ST-CITY-CODE
+                   ST-CATEGORY-CODE WS-STATE-TAX WS-COUNTY-TAX
+                   WS-CITY-TAX WS-OVERRIDE-TAX SALES-TAX
+                   WS-EXEMPT-FLAG WS-RETURN-CODE
+               END-CALL
+               IF WS-RETURN-CODE = 8
+                   DISPLAY "SALES TAX RATE TABLES ARE UNAVAILABLE - "
+                       "UNABLE TO CONTINUE."
+                   MOVE "Y" TO WS-FATAL-ERROR
+                   MOVE "Y" TO END-OF-SESSION-SWITCH
+               ELSE
+                   PERFORM 200-WRITE-TAX-RESULT-RECORD
+                   PERFORM 400-WRITE-AUDIT-LOG-RECORD
+                   ADD SALES-AMOUNT TO WS-TOTAL-SALES-AMOUNT
+                   ADD SALES-TAX TO WS-TOTAL-SALES-TAX
+                   ADD 1 TO WS-TRANSACTION-COUNT
+                   MOVE ST-INVOICE-NUMBER TO WS-LAST-INVOICE-NUMBER
+                   PERFORM 700-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+      *
+       200-WRITE-TAX-RESULT-RECORD.
+      *
+           MOVE ST-INVOICE-NUMBER TO TR-INVOICE-NUMBER.
+           MOVE ST-TRANSACTION-DATE TO TR-TRANSACTION-DATE.
+           MOVE SALES-AMOUNT TO TR-SALES-AMOUNT.
+           MOVE WS-STATE-TAX TO TR-STATE-TAX.
+           MOVE WS-COUNTY-TAX TO TR-COUNTY-TAX.
+           MOVE WS-CITY-TAX TO TR-CITY-TAX.
+           MOVE WS-OVERRIDE-TAX TO TR-OVERRIDE-TAX.
+           MOVE SALES-TAX TO TR-SALES-TAX.
+           MOVE WS-EXEMPT-FLAG TO TR-EXEMPT-FLAG.
+           MOVE WS-RETURN-CODE TO TR-RETURN-CODE.
+           WRITE TAX-RESULT-RECORD.
+      *
+       400-WRITE-AUDIT-LOG-RECORD.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-TERMINAL-ID TO AL-TERMINAL-ID.
+           MOVE ST-INVOICE-NUMBER TO AL-INVOICE-NUMBER.
+           MOVE SALES-AMOUNT TO AL-SALES-AMOUNT.
+           MOVE WS-STATE-TAX TO AL-STATE-TAX.
+           MOVE WS-COUNTY-TAX TO AL-COUNTY-TAX.
+           MOVE WS-CITY-TAX TO AL-CITY-TAX.
+           MOVE WS-OVERRIDE-TAX TO AL-OVERRIDE-TAX.
+           MOVE SALES-TAX TO AL-SALES-TAX.
+           MOVE WS-EXEMPT-FLAG TO AL-EXEMPT-FLAG.
+           WRITE AUDIT-LOG-RECORD.
+      *
+       500-PRINT-SUMMARY-REPORT.
+      *
+           MOVE WS-TOTAL-SALES-AMOUNT TO WS-DISPLAY-TOTAL-AMT.
+           MOVE WS-TOTAL-SALES-TAX TO WS-DISPLAY-TOTAL-TAX.
+           MOVE WS-TRANSACTION-COUNT TO WS-DISPLAY-COUNT.
+           DISPLAY "====================================".
+           IF WS-NOTHING-POSTED = "Y"
+               DISPLAY "CALC1010 BATCH RUN SUMMARY - NOTHING POSTED "
+                   "THIS RUN."
+               DISPLAY "(TOTALS BELOW ARE THE PRIOR CHECKPOINTED "
+                   "RUN'S - NOT THIS RUN'S ACTIVITY.)"
+           ELSE
+               DISPLAY "CALC1010 BATCH RUN SUMMARY"
+           END-IF.
+           DISPLAY "TRANSACTIONS PROCESSED . . . " WS-DISPLAY-COUNT.
+           DISPLAY "TOTAL SALES AMOUNT  . . . . . "
+               WS-DISPLAY-TOTAL-AMT.
+           DISPLAY "TOTAL SALES TAX . . . . . . . "
+               WS-DISPLAY-TOTAL-TAX.
+           DISPLAY "====================================".
+      *
+       600-WRITE-GL-EXTRACT.
+      *
+           MOVE SPACES TO GL-EXTRACT-RECORD.
+           MOVE WS-CURRENT-RUN-DATE TO GL-RUN-DATE.
+           MOVE "CALC1010" TO GL-PROGRAM-ID.
+           MOVE WS-TOTAL-SALES-AMOUNT TO GL-TOTAL-SALES-AMOUNT.
+           MOVE WS-TOTAL-SALES-TAX TO GL-TOTAL-SALES-TAX.
+           MOVE WS-TRANSACTION-COUNT TO GL-TRANSACTION-COUNT.
+           OPEN EXTEND GL-EXTRACT-FILE.
+           IF WS-GL-EXTRACT-STATUS = "35"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+           IF WS-GL-EXTRACT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE GL EXTRACT FILE - FILE "
+                   "STATUS " WS-GL-EXTRACT-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
+           ELSE
+               WRITE GL-EXTRACT-RECORD
+               CLOSE GL-EXTRACT-FILE
+           END-IF.
+      *
+       700-WRITE-CHECKPOINT.
+      *
+           MOVE WS-CURRENT-RUN-DATE TO CK-RUN-DATE.
+           MOVE WS-LAST-INVOICE-NUMBER TO CK-LAST-INVOICE-NUMBER.
+           MOVE WS-TRANSACTION-COUNT TO CK-RECORDS-PROCESSED.
+           MOVE WS-TOTAL-SALES-AMOUNT TO CK-RUNNING-SALES-AMOUNT.
+           MOVE WS-TOTAL-SALES-TAX TO CK-RUNNING-SALES-TAX.
+           MOVE "N" TO CK-RUN-COMPLETE-FLAG.
+           MOVE "N" TO CK-GL-POSTED-FLAG.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE CHECKPOINT FILE FOR "
+                   "OUTPUT - FILE STATUS " WS-CHECKPOINT-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
+               MOVE "Y" TO END-OF-SESSION-SWITCH
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+      *    MARKS ALL OF THIS RUN'S RECORDS AS POSTED TO TAXOUT AND
+      *    AUDITLOG.  CK-GL-POSTED-FLAG IS LEFT "N" HERE ON PURPOSE -
+      *    THE GL EXTRACT IS WRITTEN AFTER THIS CALL RETURNS, AND
+      *    760-MARK-GL-POSTED IS WHAT FLIPS IT TO "Y" ONCE THAT WRITE
+      *    ACTUALLY SUCCEEDS.  THIS WAY A RUN THAT POSTS EVERY RECORD
+      *    BUT THEN FAILS TO WRITE THE GL EXTRACT LEAVES BEHIND A
+      *    CHECKPOINT THAT KNOWS THE GL EXTRACT STILL NEEDS TO BE
+      *    RETRIED, INSTEAD OF LOOKING INDISTINGUISHABLE FROM A RUN
+      *    THAT POSTED IT SUCCESSFULLY.
+      *
+       750-MARK-CHECKPOINT-COMPLETE.
+      *
+           MOVE WS-CURRENT-RUN-DATE TO CK-RUN-DATE.
+           MOVE WS-LAST-INVOICE-NUMBER TO CK-LAST-INVOICE-NUMBER.
+           MOVE WS-TRANSACTION-COUNT TO CK-RECORDS-PROCESSED.
+           MOVE WS-TOTAL-SALES-AMOUNT TO CK-RUNNING-SALES-AMOUNT.
+           MOVE WS-TOTAL-SALES-TAX TO CK-RUNNING-SALES-TAX.
+           MOVE "Y" TO CK-RUN-COMPLETE-FLAG.
+           MOVE "N" TO CK-GL-POSTED-FLAG.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE CHECKPOINT FILE FOR "
+                   "OUTPUT - FILE STATUS " WS-CHECKPOINT-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+      *    CALLED ONLY AFTER 600-WRITE-GL-EXTRACT HAS ACTUALLY
+      *    SUCCEEDED, WHETHER THAT HAPPENED ON THE SAME RUN THAT
+      *    POSTED THE RECORDS OR ON A LATER RERUN THAT FOUND
+      *    CK-GL-POSTED-FLAG STILL "N".  REWRITES THE SAME KEY AND
+      *    TOTALS AS 750 SO THE CHECKPOINT RECORD STAYS A SINGLE
+      *    CONSISTENT SNAPSHOT RATHER THAN NEEDING A PARTIAL UPDATE.
+      *
+       760-MARK-GL-POSTED.
+      *
+           MOVE WS-CURRENT-RUN-DATE TO CK-RUN-DATE.
+           MOVE WS-LAST-INVOICE-NUMBER TO CK-LAST-INVOICE-NUMBER.
+           MOVE WS-TRANSACTION-COUNT TO CK-RECORDS-PROCESSED.
+           MOVE WS-TOTAL-SALES-AMOUNT TO CK-RUNNING-SALES-AMOUNT.
+           MOVE WS-TOTAL-SALES-TAX TO CK-RUNNING-SALES-TAX.
+           MOVE "Y" TO CK-RUN-COMPLETE-FLAG.
+           MOVE "Y" TO CK-GL-POSTED-FLAG.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN THE CHECKPOINT FILE FOR "
+                   "OUTPUT - FILE STATUS " WS-CHECKPOINT-STATUS "."
+               MOVE "Y" TO WS-FATAL-ERROR
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
